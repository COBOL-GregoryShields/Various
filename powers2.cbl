@@ -1,22 +1,226 @@
        identification division.
        program-id. prog.
+
        environment division.
+       input-output section.
+       file-control.
+           select parm-file assign to "control/PWR.PARM"
+               organization is line sequential
+               file status is ws-parm-fs.
+           select power-rpt assign to "data/POWERS.RPT"
+               organization is line sequential
+               file status is ws-rpt-fs.
+           select power-table assign to "data/POWERS.TBL"
+               organization is line sequential
+               file status is ws-tbl-fs.
+           select ckpt-file assign to "data/PROG.CKPT"
+               organization is indexed
+               access mode is dynamic
+               record key is ck-program-id
+               file status is ws-ckpt-fs.
+           select run-log assign to "data/RUN.LOG"
+               organization is line sequential
+               file status is ws-runlog-fs.
+
        data division.
+      *-----------------------------------------------------------------
+       file section.
+       fd  parm-file.
+           copy "pwrparm.cpy".
+
+       fd  power-rpt.
+       01 rpt-line                 pic x(80).
+
+       fd  power-table.
+           copy "pwrout.cpy".
+
+       fd  ckpt-file.
+           copy "ckpt.cpy".
+
+       fd  run-log.
+           copy "runlog.cpy".
+
        working-storage section.
-           77 n pic 9(2) value 15.
-           77 i pic 9(2).
-      *    77 r pic 9(9).
-           77 r pic Z(9)9.
+       77 ws-base pic 9(3) value 2.
+       77 n pic 9(3) value 15.
+       77 i pic 9(3).
+       77 ws-start-i pic 9(3) value 0.
+       77 ws-r-raw pic 9(18).
+
+       77 ws-rows-written pic 9(08) value 0.
+
+       01 ws-parm-fs                pic x(02).
+       01 ws-rpt-fs                 pic x(02).
+       01 ws-tbl-fs                 pic x(02).
+       01 ws-ckpt-fs                pic x(02).
+       01 ws-runlog-fs              pic x(02).
+
+       01 ws-runlog-start-ts        pic x(21).
+
+       01 ws-halt-sw                pic x(01) value "N".
+          88 ws-halt                value "Y".
+       01 ws-resuming-sw            pic x(01) value "N".
+          88 ws-resuming            value "Y".
+
+       01 ws-detail-line.
+          05 d-base                 pic zz9.
+          05 filler                 pic x(14)
+             value " TO THE POWER ".
+          05 d-exponent             pic zz9.
+          05 filler                 pic x(04) value " IS ".
+          05 d-result               pic z(17)9.
+
+       01 ws-overflow-line.
+          05 d-ovf-base             pic zz9.
+          05 filler                 pic x(14)
+             value " TO THE POWER ".
+          05 d-ovf-exponent         pic zz9.
+          05 filler                 pic x(28)
+             value " OVERFLOWS THE RESULT FIELD".
+      *-----------------------------------------------------------------
        procedure division.
-       display "Input how many powers of 2 to show."
-       accept n
-       display i
-       move 0 to i
-       display i
-       perform until i greater than n
-               compute r = 2**i
-               display r
-               display '2 to the power of ' i ' is ' r
+       main-logic.
+           perform start-run-log.
+           perform read-parm.
+           perform open-checkpoint.
+           if not ws-halt
+               perform restore-checkpoint
+           end-if.
+           if ws-resuming
+               open extend power-rpt
+               open extend power-table
+           else
+               open output power-rpt
+               open output power-table
+           end-if.
+           move ws-start-i to i.
+           perform until i greater than n or ws-halt
+               compute ws-r-raw = ws-base ** i
+                   on size error
+                       perform handle-overflow
+                   not on size error
+                       move ws-base to d-base
+                       move i to d-exponent
+                       move ws-r-raw to d-result
+                       write rpt-line from ws-detail-line
+                       move ws-base to po-base
+                       move i to po-exponent
+                       move ws-r-raw to po-result
+                       write power-table-record
+                       add 1 to ws-rows-written
+                       perform save-checkpoint
+               end-compute
                add 1 to i
-       end-perform
-       stop run.
+           end-perform.
+           close power-rpt power-table.
+           if not ws-halt
+               perform clear-checkpoint
+           end-if.
+           close ckpt-file.
+           perform end-run-log.
+           stop run.
+
+       read-parm.
+           open input parm-file.
+           if ws-parm-fs = "35"
+      *        No parameter file supplied - keep the compiled defaults.
+               continue
+           else if ws-parm-fs not = "00"
+               display "PROG: CANNOT OPEN PARM-FILE, STATUS " ws-parm-fs
+           else
+               read parm-file
+                   at end
+                       continue
+                   not at end
+                       move pp-base to ws-base
+                       move pp-n    to n
+               end-read
+               close parm-file
+           end-if.
+      *-----------------------------------------------------------------
+       start-run-log.
+           move function current-date to ws-runlog-start-ts.
+
+       end-run-log.
+           open extend run-log.
+           if ws-runlog-fs = "05" or ws-runlog-fs = "35"
+               open output run-log
+           end-if.
+           move "PROG    "           to rl-program-id.
+           move ws-runlog-start-ts   to rl-start-ts.
+           move function current-date to rl-end-ts.
+           move ws-rows-written      to rl-records-processed.
+           if ws-halt
+               move "HALTED"         to rl-status
+           else
+               move "SUCCESS"        to rl-status
+           end-if.
+           write run-log-record.
+           close run-log.
+      *-----------------------------------------------------------------
+       open-checkpoint.
+           open i-o ckpt-file.
+           if ws-ckpt-fs = "35"
+               open output ckpt-file
+               close ckpt-file
+               open i-o ckpt-file
+           end-if.
+           if ws-ckpt-fs not = "00"
+               display "PROG: CANNOT OPEN CKPT-FILE, STATUS " ws-ckpt-fs
+               move "Y" to ws-halt-sw
+           end-if.
+
+       restore-checkpoint.
+           move "N" to ws-resuming-sw.
+           move 0 to ws-start-i.
+           move "PROG    " to ck-program-id.
+           read ckpt-file
+               invalid key
+                   continue
+               not invalid key
+                   if ck-base = ws-base and ck-n = n
+                       if ck-last-i >= n
+                           move "Y" to ws-resuming-sw
+                           compute ws-start-i = n + 1
+                           display "PROG: CHECKPOINT SHOWS RUN ALREADY "
+                               "COMPLETE, SKIPPING RECOMPUTE"
+                       else
+                           move "Y" to ws-resuming-sw
+                           compute ws-start-i = ck-last-i + 1
+                           display
+                               "PROG: RESUMING AFTER CHECKPOINT AT I = "
+                               ws-start-i
+                       end-if
+                   end-if
+           end-read.
+
+       save-checkpoint.
+           move "PROG    " to ck-program-id.
+           read ckpt-file
+               invalid key
+                   move ws-base to ck-base
+                   move n to ck-n
+                   move i to ck-last-i
+                   write ckpt-record
+               not invalid key
+                   move ws-base to ck-base
+                   move n to ck-n
+                   move i to ck-last-i
+                   rewrite ckpt-record
+           end-read.
+
+       clear-checkpoint.
+           move "PROG    " to ck-program-id.
+           delete ckpt-file
+               invalid key
+                   continue
+           end-delete.
+
+       handle-overflow.
+           move ws-base to d-ovf-base.
+           move i to d-ovf-exponent.
+           write rpt-line from ws-overflow-line.
+           display "PROG: OVERFLOW AT EXPONENT " i
+               ", HALTING RUN".
+           move "Y" to ws-halt-sw.
+      *-----------------------------------------------------------------
