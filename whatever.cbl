@@ -1,35 +1,364 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. TWODT.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AGE-BRACKET-CTL ASSIGN TO "control/AGEBRKT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-BRACKET-FS.
+           SELECT MEMBER-FILE ASSIGN TO "data/MEMBER.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MEMBER-FS.
+           SELECT DEMOG-RPT ASSIGN TO "data/DEMOG.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DEMOG-FS.
+           SELECT EXCEPTION-RPT ASSIGN TO "data/DEMOG.EXC"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXC-FS.
+           SELECT DEMOG-EXTRACT ASSIGN TO "data/DEMOG.EXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXTRACT-FS.
+           SELECT INSTALL-CTL ASSIGN TO "control/INSTALL.CTL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-INSTALL-FS.
+           SELECT RUN-LOG ASSIGN TO "data/RUN.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RUNLOG-FS.
+
        DATA DIVISION.
+      *-----------------------------------------------------------------
+       FILE SECTION.
+       FD  AGE-BRACKET-CTL.
+           COPY "agebrkt.cpy".
+
+       FD  INSTALL-CTL.
+           COPY "instctl.cpy".
+
+       FD  RUN-LOG.
+           COPY "runlog.cpy".
+
+       FD  MEMBER-FILE.
+           COPY "member.cpy".
+
+       FD  DEMOG-RPT.
+       01 RPT-LINE                PIC X(80).
+
+       FD  EXCEPTION-RPT.
+       01 EXC-LINE                PIC X(80).
+
+       FD  DEMOG-EXTRACT.
+           COPY "demogext.cpy".
+
        WORKING-STORAGE SECTION.
-       01 AGE PIC 9(2) value 99.
+       01 WS-BRACKET-FS           PIC X(02).
+       01 WS-MEMBER-FS            PIC X(02).
+       01 WS-DEMOG-FS             PIC X(02).
+       01 WS-EXC-FS               PIC X(02).
+       01 WS-EXTRACT-FS           PIC X(02).
+       01 WS-INSTALL-FS           PIC X(02).
+       01 WS-RUNLOG-FS            PIC X(02).
+       01 WS-EOF-SW               PIC X(01) VALUE 'N'.
+          88 WS-EOF                         VALUE 'Y'.
+
+       01 WS-RUNLOG-START-TS      PIC X(21).
+
+       01 WS-RUN-STATUS           PIC X(08) VALUE "SUCCESS".
+          88 WS-RUN-OK                      VALUE "SUCCESS".
+
+       01 WS-MAX-BRACKETS         PIC 9(04) VALUE 20.
+
+       01 WS-BRACKET-COUNT        PIC 9(02) VALUE 0.
+       01 WS-BRACKETS.
+          03 WS-BRACKET OCCURS 0 TO 20 TIMES
+                        DEPENDING ON WS-BRACKET-COUNT
+                        INDEXED BY WS-BRK-IDX.
+             05 WS-BRK-LOW-AGE    PIC 9(03).
+             05 WS-BRK-HIGH-AGE   PIC 9(03).
+             05 WS-BRK-CODE       PIC X(02).
+             05 WS-BRK-LABEL      PIC X(15).
+             05 WS-BRK-COUNT      PIC 9(06) VALUE 0.
+
+       01 WS-MATCH-SW             PIC X(01) VALUE 'N'.
+          88 WS-MATCHED                     VALUE 'Y'.
 
-       PROCEDURE DIVISION. 
-       EVALUATE AGE
-           WHEN 0 THRU 9
-               DISPLAY 'CHILDREN'
+       01 WS-TOTAL-PROCESSED      PIC 9(06) VALUE 0.
+       01 WS-UNCLASSIFIED-COUNT   PIC 9(06) VALUE 0.
+       01 WS-BAD-DOB-COUNT        PIC 9(06) VALUE 0.
 
-           WHEN 10 THRU 17
-               DISPLAY 'ADOLESCENTS'
+       01 WS-TODAY.
+          05 WS-TODAY-YYYY        PIC 9(04).
+          05 WS-TODAY-MM          PIC 9(02).
+          05 WS-TODAY-DD          PIC 9(02).
 
-           WHEN 20 THRU 45
-               DISPLAY  'ADULTS'
+       01 WS-AGE                  PIC 9(03).
+       01 WS-AGE-SIGNED           PIC S9(03).
+       01 WS-AGE-VALID-SW         PIC X(01).
+          88 WS-AGE-VALID                   VALUE 'Y'.
 
-           WHEN 46 THRU 59
-               DISPLAY  'MIDDLE AGE'
+       01 WS-RUN-DATE-DISPLAY     PIC X(10).
 
-           WHEN 60 THRU 100
-               ADD 1 TO AGE
-               ON SIZE ERROR
+       01 WS-RPT-HEADING.
+          05 FILLER               PIC X(33) VALUE
+             "DEMOGRAPHIC DISTRIBUTION REPORT ".
+          05 FILLER               PIC X(10) VALUE "RUN DATE: ".
+          05 H-RUN-DATE           PIC X(10).
 
-          DISPLAY 'ERROR OF SIZE'
-          DISPLAY  'OLD'
+       01 WS-RPT-DETAIL.
+          05 D-LABEL              PIC X(15).
+          05 FILLER               PIC X(09) VALUE "  COUNT: ".
+          05 D-COUNT              PIC ZZZ,ZZ9.
 
-          WHEN OTHER
-               DISPLAY  'YOU ARE A MIRACLE'
+       01 WS-RPT-TRAILER.
+          05 FILLER               PIC X(25) VALUE
+             "TOTAL RECORDS PROCESSED:".
+          05 FILLER               PIC X(01) VALUE SPACE.
+          05 T-TOTAL              PIC ZZZ,ZZ9.
 
-           END-EVALUATE.
+       01 WS-EXC-HEADING.
+          05 FILLER               PIC X(33) VALUE
+             "AGE CLASSIFICATION EXCEPTIONS   ".
+          05 FILLER               PIC X(10) VALUE "RUN DATE: ".
+          05 XH-RUN-DATE          PIC X(10).
+
+       01 WS-EXC-DETAIL.
+          05 FILLER               PIC X(05) VALUE "  ID ".
+          05 X-MEM-ID             PIC X(06).
+          05 FILLER               PIC X(08) VALUE "  AGE: ".
+          05 X-AGE                PIC X(04).
+          05 FILLER               PIC X(10) VALUE "  REASON: ".
+          05 X-REASON             PIC X(25).
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           PERFORM START-RUN-LOG.
+           PERFORM GET-RUN-DATE.
+           PERFORM LOAD-INSTALL-CONTROL.
+           IF WS-RUN-OK
+               PERFORM LOAD-AGE-BRACKETS
+               PERFORM PROCESS-MEMBERS
+               PERFORM PRINT-DISTRIBUTION-REPORT
+           END-IF.
+           PERFORM END-RUN-LOG.
            STOP RUN.
 
+       START-RUN-LOG.
+           MOVE FUNCTION CURRENT-DATE TO WS-RUNLOG-START-TS.
+
+       END-RUN-LOG.
+           OPEN EXTEND RUN-LOG.
+           IF WS-RUNLOG-FS = "05" OR WS-RUNLOG-FS = "35"
+               OPEN OUTPUT RUN-LOG
+           END-IF.
+           MOVE "TWODT   "         TO RL-PROGRAM-ID.
+           MOVE WS-RUNLOG-START-TS TO RL-START-TS.
+           MOVE FUNCTION CURRENT-DATE TO RL-END-TS.
+           MOVE WS-TOTAL-PROCESSED TO RL-RECORDS-PROCESSED.
+           MOVE WS-RUN-STATUS      TO RL-STATUS.
+           WRITE RUN-LOG-RECORD.
+           CLOSE RUN-LOG.
+
+      *    The OCCURS 0 TO 20 bound below is fixed at compile time -
+      *    INSTALL.CTL can only tighten the runtime ceiling used to
+      *    police table inserts, never raise it past what was compiled.
+       LOAD-INSTALL-CONTROL.
+           OPEN INPUT INSTALL-CTL.
+           IF WS-INSTALL-FS = "35"
+      *        No install-control file supplied - keep compiled default.
+               CONTINUE
+           ELSE IF WS-INSTALL-FS NOT = "00"
+               DISPLAY "TWODT: CANNOT OPEN INSTALL-CTL, STATUS "
+                       WS-INSTALL-FS
+               MOVE "BADCTL" TO WS-RUN-STATUS
+           ELSE
+               READ INSTALL-CTL
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF IC-MAX-BRACKETS < 1 OR IC-MAX-BRACKETS > 20
+                           DISPLAY "TWODT: INSTALL.CTL MAX-BRACKETS "
+                               "OUT OF RANGE (1-20): " IC-MAX-BRACKETS
+                           MOVE "BADCTL" TO WS-RUN-STATUS
+                       ELSE
+                           MOVE IC-MAX-BRACKETS TO WS-MAX-BRACKETS
+                       END-IF
+               END-READ
+               CLOSE INSTALL-CTL
+           END-IF.
+
+       LOAD-AGE-BRACKETS.
+           OPEN INPUT AGE-BRACKET-CTL.
+           IF WS-BRACKET-FS NOT = "00"
+               DISPLAY "TWODT: CANNOT OPEN AGE-BRACKET-CTL, STATUS "
+                       WS-BRACKET-FS
+           ELSE
+               MOVE "N" TO WS-EOF-SW
+               PERFORM UNTIL WS-EOF
+                   READ AGE-BRACKET-CTL
+                       AT END
+                           MOVE "Y" TO WS-EOF-SW
+                       NOT AT END
+                           PERFORM ADD-BRACKET-TO-TABLE
+                   END-READ
+               END-PERFORM
+               CLOSE AGE-BRACKET-CTL
+           END-IF.
+
+       ADD-BRACKET-TO-TABLE.
+           IF WS-BRACKET-COUNT < WS-MAX-BRACKETS
+               ADD 1 TO WS-BRACKET-COUNT
+               MOVE AB-LOW-AGE  TO WS-BRK-LOW-AGE(WS-BRACKET-COUNT)
+               MOVE AB-HIGH-AGE TO WS-BRK-HIGH-AGE(WS-BRACKET-COUNT)
+               MOVE AB-CODE     TO WS-BRK-CODE(WS-BRACKET-COUNT)
+               MOVE AB-LABEL    TO WS-BRK-LABEL(WS-BRACKET-COUNT)
+           ELSE
+               DISPLAY "TWODT: AGE BRACKET TABLE FULL"
+           END-IF.
+
+       PROCESS-MEMBERS.
+           OPEN OUTPUT DEMOG-EXTRACT.
+           OPEN OUTPUT EXCEPTION-RPT.
+           MOVE SPACES TO WS-EXC-HEADING.
+           MOVE "AGE CLASSIFICATION EXCEPTIONS   "
+               TO WS-EXC-HEADING(1:33).
+           MOVE "RUN DATE: " TO WS-EXC-HEADING(34:10).
+           MOVE WS-RUN-DATE-DISPLAY TO XH-RUN-DATE.
+           WRITE EXC-LINE FROM WS-EXC-HEADING.
+           WRITE EXC-LINE FROM SPACES.
+
+           OPEN INPUT MEMBER-FILE.
+           IF WS-MEMBER-FS = "35"
+      *        No member file supplied for this run - nothing to do.
+               CONTINUE
+           ELSE IF WS-MEMBER-FS NOT = "00"
+               DISPLAY "TWODT: CANNOT OPEN MEMBER-FILE, STATUS "
+                       WS-MEMBER-FS
+               MOVE "ABEND" TO WS-RUN-STATUS
+           ELSE
+               MOVE "N" TO WS-EOF-SW
+               PERFORM UNTIL WS-EOF
+                   READ MEMBER-FILE
+                       AT END
+                           MOVE "Y" TO WS-EOF-SW
+                       NOT AT END
+                           PERFORM CLASSIFY-MEMBER
+                   END-READ
+               END-PERFORM
+               CLOSE MEMBER-FILE
+           END-IF.
+           CLOSE EXCEPTION-RPT.
+           CLOSE DEMOG-EXTRACT.
+
+       CLASSIFY-MEMBER.
+           ADD 1 TO WS-TOTAL-PROCESSED.
+           PERFORM COMPUTE-AGE-FROM-DOB.
+           IF WS-AGE-VALID
+               PERFORM MATCH-AGE-BRACKET
+           ELSE
+               ADD 1 TO WS-BAD-DOB-COUNT
+               MOVE "????"                     TO X-AGE
+               MOVE "INVALID DATE OF BIRTH"     TO X-REASON
+               PERFORM WRITE-EXCEPTION
+           END-IF.
+
+      *    Age as of the run date - not a stored/trusted field.
+      *    WS-AGE-SIGNED is a 3-digit field so a wildly corrupt DOB
+      *    (year out of plausible range) overflows it and is caught by
+      *    ON SIZE ERROR; a DOB in the future makes the result negative,
+      *    which is checked explicitly. Either way the record is
+      *    flagged as a data problem rather than silently mislabeled.
+       COMPUTE-AGE-FROM-DOB.
+           MOVE "Y" TO WS-AGE-VALID-SW.
+           IF MEM-DOB-YYYY NOT NUMERIC OR MEM-DOB-MM NOT NUMERIC
+              OR MEM-DOB-DD NOT NUMERIC
+               MOVE "N" TO WS-AGE-VALID-SW
+           ELSE
+               COMPUTE WS-AGE-SIGNED = WS-TODAY-YYYY - MEM-DOB-YYYY
+                   ON SIZE ERROR
+                       MOVE "N" TO WS-AGE-VALID-SW
+               END-COMPUTE
+           END-IF.
+           IF WS-AGE-VALID
+               IF WS-TODAY-MM < MEM-DOB-MM
+                  OR (WS-TODAY-MM = MEM-DOB-MM AND
+                      WS-TODAY-DD < MEM-DOB-DD)
+                   SUBTRACT 1 FROM WS-AGE-SIGNED
+                       ON SIZE ERROR
+                           MOVE "N" TO WS-AGE-VALID-SW
+                   END-SUBTRACT
+               END-IF
+           END-IF.
+           IF WS-AGE-VALID AND WS-AGE-SIGNED < 0
+               MOVE "N" TO WS-AGE-VALID-SW
+           END-IF.
+           IF WS-AGE-VALID
+               MOVE WS-AGE-SIGNED TO WS-AGE
+           END-IF.
+
+       MATCH-AGE-BRACKET.
+           MOVE "N" TO WS-MATCH-SW.
+           PERFORM VARYING WS-BRK-IDX FROM 1 BY 1
+                   UNTIL WS-BRK-IDX > WS-BRACKET-COUNT
+                      OR WS-MATCHED
+               IF WS-AGE >= WS-BRK-LOW-AGE(WS-BRK-IDX)
+                  AND WS-AGE <= WS-BRK-HIGH-AGE(WS-BRK-IDX)
+                   ADD 1 TO WS-BRK-COUNT(WS-BRK-IDX)
+                   MOVE "Y" TO WS-MATCH-SW
+                   MOVE MEM-ID                  TO DX-MEM-ID
+                   MOVE WS-AGE                  TO DX-AGE
+                   MOVE WS-BRK-CODE(WS-BRK-IDX) TO DX-BRACKET-CODE
+                   WRITE DEMOG-EXTRACT-RECORD
+               END-IF
+           END-PERFORM.
+           IF NOT WS-MATCHED
+               ADD 1 TO WS-UNCLASSIFIED-COUNT
+               MOVE WS-AGE                     TO X-AGE
+               MOVE "AGE OUT OF BRACKET RANGE"  TO X-REASON
+               PERFORM WRITE-EXCEPTION
+           END-IF.
+
+       WRITE-EXCEPTION.
+           MOVE MEM-ID TO X-MEM-ID.
+           WRITE EXC-LINE FROM WS-EXC-DETAIL.
+
+       PRINT-DISTRIBUTION-REPORT.
+           PERFORM GET-RUN-DATE.
+           OPEN OUTPUT DEMOG-RPT.
+           MOVE SPACES TO WS-RPT-HEADING.
+           MOVE "DEMOGRAPHIC DISTRIBUTION REPORT "
+               TO WS-RPT-HEADING(1:33).
+           MOVE "RUN DATE: " TO WS-RPT-HEADING(34:10).
+           MOVE WS-RUN-DATE-DISPLAY TO H-RUN-DATE.
+           WRITE RPT-LINE FROM WS-RPT-HEADING.
+           WRITE RPT-LINE FROM SPACES.
+           PERFORM VARYING WS-BRK-IDX FROM 1 BY 1
+                   UNTIL WS-BRK-IDX > WS-BRACKET-COUNT
+               MOVE WS-BRK-LABEL(WS-BRK-IDX) TO D-LABEL
+               MOVE WS-BRK-COUNT(WS-BRK-IDX) TO D-COUNT
+               WRITE RPT-LINE FROM WS-RPT-DETAIL
+           END-PERFORM.
+           IF WS-UNCLASSIFIED-COUNT > 0
+               MOVE "UNCLASSIFIED"         TO D-LABEL
+               MOVE WS-UNCLASSIFIED-COUNT  TO D-COUNT
+               WRITE RPT-LINE FROM WS-RPT-DETAIL
+           END-IF.
+           IF WS-BAD-DOB-COUNT > 0
+               MOVE "BAD DOB"              TO D-LABEL
+               MOVE WS-BAD-DOB-COUNT       TO D-COUNT
+               WRITE RPT-LINE FROM WS-RPT-DETAIL
+           END-IF.
+           WRITE RPT-LINE FROM SPACES.
+           MOVE WS-TOTAL-PROCESSED TO T-TOTAL.
+           WRITE RPT-LINE FROM WS-RPT-TRAILER.
+           CLOSE DEMOG-RPT.
 
+       GET-RUN-DATE.
+           MOVE FUNCTION CURRENT-DATE(1:4) TO WS-TODAY-YYYY.
+           MOVE FUNCTION CURRENT-DATE(5:2) TO WS-TODAY-MM.
+           MOVE FUNCTION CURRENT-DATE(7:2) TO WS-TODAY-DD.
+           MOVE WS-TODAY-MM TO WS-RUN-DATE-DISPLAY(1:2).
+           MOVE "/" TO WS-RUN-DATE-DISPLAY(3:1).
+           MOVE WS-TODAY-DD TO WS-RUN-DATE-DISPLAY(4:2).
+           MOVE "/" TO WS-RUN-DATE-DISPLAY(6:1).
+           MOVE WS-TODAY-YYYY TO WS-RUN-DATE-DISPLAY(7:4).
+      *-----------------------------------------------------------------
