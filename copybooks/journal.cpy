@@ -0,0 +1,15 @@
+      *-----------------------------------------------------------------
+      * JOURNAL.CPY - audit trail of every roster add/change/delete,
+      * with the before/after values so a reported discrepancy can be
+      * traced back to the transaction that caused it.
+      *-----------------------------------------------------------------
+       01  JOURNAL-RECORD.
+           05  JR-TIMESTAMP        PIC X(21).
+           05  JR-TRANS-CODE       PIC X(01).
+           05  JR-ROLL-NO          PIC X(03).
+           05  JR-OLD-SECTION-ID   PIC X(04).
+           05  JR-OLD-NAME         PIC X(10).
+           05  JR-NEW-SECTION-ID   PIC X(04).
+           05  JR-NEW-NAME         PIC X(10).
+           05  JR-STATUS           PIC X(08).
+           05  JR-REASON           PIC X(30).
