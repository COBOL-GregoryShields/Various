@@ -0,0 +1,8 @@
+      *-----------------------------------------------------------------
+      * STUDENT.CPY - student master record, shared by the roster file
+      * and every program that reads or maintains it.
+      *-----------------------------------------------------------------
+       01  STUDENT-RECORD.
+           05  SM-ROLL-NO          PIC X(03).
+           05  SM-SECTION-ID       PIC X(04).
+           05  SM-NAME             PIC X(10).
