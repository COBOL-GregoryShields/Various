@@ -0,0 +1,11 @@
+      *-----------------------------------------------------------------
+      * MEMBER.CPY - member/customer record TWODT classifies in batch.
+      * Age is derived from MEM-DOB as of the run date, not stored.
+      *-----------------------------------------------------------------
+       01  MEMBER-RECORD.
+           05  MEM-ID              PIC X(06).
+           05  MEM-NAME            PIC X(15).
+           05  MEM-DOB.
+               10  MEM-DOB-YYYY    PIC 9(04).
+               10  MEM-DOB-MM      PIC 9(02).
+               10  MEM-DOB-DD      PIC 9(02).
