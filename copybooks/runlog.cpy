@@ -0,0 +1,12 @@
+      *-----------------------------------------------------------------
+      * RUNLOG.CPY - one row per batch run, appended to data/RUN.LOG by
+      * every program in the suite so "what ran, when, and how many
+      * records" is answerable without digging through each program's
+      * own report.
+      *-----------------------------------------------------------------
+       01  RUN-LOG-RECORD.
+           05  RL-PROGRAM-ID           PIC X(08).
+           05  RL-START-TS             PIC X(21).
+           05  RL-END-TS               PIC X(21).
+           05  RL-RECORDS-PROCESSED    PIC 9(08).
+           05  RL-STATUS               PIC X(08).
