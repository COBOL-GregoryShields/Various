@@ -0,0 +1,9 @@
+      *-----------------------------------------------------------------
+      * PWROUT.CPY - one row per (base, exponent, result) computed by
+      * PROG, for downstream programs that just want the table and not
+      * the formatted report.
+      *-----------------------------------------------------------------
+       01  POWER-TABLE-RECORD.
+           05  PO-BASE             PIC 9(03).
+           05  PO-EXPONENT         PIC 9(03).
+           05  PO-RESULT           PIC 9(18).
