@@ -0,0 +1,12 @@
+      *-----------------------------------------------------------------
+      * INSTCTL.CPY - suite-wide installation limits, read once at
+      * startup by each program instead of compiling its table sizes
+      * and page length in as bare literals. A value here can only
+      * tighten a program's compiled OCCURS ceiling, never raise it -
+      * the table storage itself is still fixed at compile time.
+      *-----------------------------------------------------------------
+       01  INSTALL-CONTROL-RECORD.
+           05  IC-MAX-ROSTER       PIC 9(04).
+           05  IC-MAX-SECTIONS     PIC 9(04).
+           05  IC-MAX-BRACKETS     PIC 9(04).
+           05  IC-RPT-PAGE-LINES   PIC 9(04).
