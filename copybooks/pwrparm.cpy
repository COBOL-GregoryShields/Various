@@ -0,0 +1,7 @@
+      *-----------------------------------------------------------------
+      * PWRPARM.CPY - PROG's run parameters, read once at startup
+      * instead of an interactive ACCEPT.
+      *-----------------------------------------------------------------
+       01  PWR-PARM-RECORD.
+           05  PP-BASE             PIC 9(03).
+           05  PP-N                PIC 9(03).
