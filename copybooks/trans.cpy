@@ -0,0 +1,9 @@
+      *-----------------------------------------------------------------
+      * TRANS.CPY - student maintenance transaction record.
+      * TR-TRANS-CODE: 'A' = add, 'C' = change, 'D' = delete.
+      *-----------------------------------------------------------------
+       01  TRANS-RECORD.
+           05  TR-TRANS-CODE       PIC X(01).
+           05  TR-ROLL-NO          PIC X(03).
+           05  TR-SECTION-ID       PIC X(04).
+           05  TR-NAME             PIC X(10).
