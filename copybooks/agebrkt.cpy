@@ -0,0 +1,11 @@
+      *-----------------------------------------------------------------
+      * AGEBRKT.CPY - one row of the age-bracket control table.
+      * Rows are scanned in file order; the first row whose range
+      * contains AGE wins, so ops can close gaps or retune cutoffs by
+      * editing this file - no recompile needed.
+      *-----------------------------------------------------------------
+       01  AGE-BRACKET-RECORD.
+           05  AB-LOW-AGE          PIC 9(03).
+           05  AB-HIGH-AGE         PIC 9(03).
+           05  AB-CODE             PIC X(02).
+           05  AB-LABEL            PIC X(15).
