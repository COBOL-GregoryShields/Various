@@ -0,0 +1,8 @@
+      *-----------------------------------------------------------------
+      * DEMOGEXT.CPY - downstream demographics feed record: one row
+      * per member successfully classified into an age bracket.
+      *-----------------------------------------------------------------
+       01  DEMOG-EXTRACT-RECORD.
+           05  DX-MEM-ID           PIC X(06).
+           05  DX-AGE              PIC 9(03).
+           05  DX-BRACKET-CODE     PIC X(02).
