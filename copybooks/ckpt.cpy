@@ -0,0 +1,9 @@
+      *-----------------------------------------------------------------
+      * CKPT.CPY - checkpoint/restart record for PROG. Keyed on the
+      * program id so other programs could eventually share the file.
+      *-----------------------------------------------------------------
+       01  CKPT-RECORD.
+           05  CK-PROGRAM-ID       PIC X(08).
+           05  CK-BASE             PIC 9(03).
+           05  CK-N                PIC 9(03).
+           05  CK-LAST-I           PIC 9(03).
