@@ -1,30 +1,331 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. array-subscript.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT-MASTER ASSIGN TO "data/STUDENT.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS SM-ROLL-NO
+               FILE STATUS IS WS-STUDENT-FS.
+           SELECT CLASS-LIST-RPT ASSIGN TO "data/CLASSLST.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-FS.
+           SELECT INSTALL-CTL ASSIGN TO "control/INSTALL.CTL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-INSTALL-FS.
+           SELECT RUN-LOG ASSIGN TO "data/RUN.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RUNLOG-FS.
+
        DATA DIVISION.
       *-----------------------------------------------------------------
+       FILE SECTION.
+       FD  STUDENT-MASTER.
+           COPY "student.cpy".
+
+       FD  CLASS-LIST-RPT.
+       01 RPT-LINE                PIC X(80).
+
+       FD  INSTALL-CTL.
+           COPY "instctl.cpy".
+
+       FD  RUN-LOG.
+           COPY "runlog.cpy".
+
        WORKING-STORAGE SECTION.
-       01 WS-SUB           PIC 9(04).
+       01 WS-STUDENT-FS       PIC X(02).
+       01 WS-RPT-FS           PIC X(02).
+       01 WS-INSTALL-FS       PIC X(02).
+       01 WS-RUNLOG-FS        PIC X(02).
+       01 WS-MAX-ROSTER       PIC 9(04) VALUE 200.
+       01 WS-MAX-SECTIONS     PIC 9(04) VALUE 50.
+       01 WS-RUNLOG-START-TS  PIC X(21).
+       01 WS-RUN-STATUS       PIC X(08) VALUE "SUCCESS".
+          88 WS-RUN-OK                  VALUE "SUCCESS".
+       01 WS-SUB              PIC 9(04).
+       01 WS-STUDENT-COUNT    PIC 9(04) VALUE 0.
+       01 WS-EOF-SW           PIC X(01) VALUE 'N'.
+          88 WS-EOF                     VALUE 'Y'.
+
        01 WS-CLASS.
-          03 WS-STUDENT OCCURS 2 TIMES.
-             05 WS-ROLL-NO PIC X(03).
-             05 WS-NAME    PIC X(10).
+          03 WS-STUDENT OCCURS 0 TO 200 TIMES
+                        DEPENDING ON WS-STUDENT-COUNT
+                        INDEXED BY WS-IDX.
+             05 WS-ROLL-NO        PIC X(03).
+             05 WS-SECTION-ID     PIC X(04).
+             05 WS-NAME           PIC X(10).
+
+       01 WS-SECTION-COUNT    PIC 9(04) VALUE 0.
+       01 WS-SECTIONS.
+          03 WS-SECTION-ENTRY OCCURS 0 TO 50 TIMES
+                        DEPENDING ON WS-SECTION-COUNT
+                        INDEXED BY WS-SEC-IDX.
+             05 WS-SECT-ID         PIC X(04).
+             05 WS-SECT-STU-COUNT  PIC 9(04) VALUE 0.
+
+       01 WS-FOUND-SW          PIC X(01).
+          88 WS-FOUND                    VALUE 'Y'.
+
+       01 WS-RUN-DATE-FLD.
+          05 WS-RUN-CC         PIC 9(02).
+          05 WS-RUN-YY         PIC 9(02).
+          05 WS-RUN-MM         PIC 9(02).
+          05 WS-RUN-DD         PIC 9(02).
+       01 WS-RUN-DATE-DISPLAY  PIC X(10).
+
+       01 WS-LINE-COUNT        PIC 9(02) VALUE 99.
+       01 WS-PAGE-NO           PIC 9(03) VALUE 0.
+       01 WS-MAX-LINES         PIC 9(02) VALUE 20.
+
+       01 WS-HEAD-1.
+          05 FILLER            PIC X(20) VALUE "CLASS LIST REPORT".
+          05 FILLER            PIC X(10) VALUE "RUN DATE: ".
+          05 H1-RUN-DATE       PIC X(10).
+          05 FILLER            PIC X(07) VALUE "  PAGE ".
+          05 H1-PAGE-NO        PIC ZZ9.
+
+       01 WS-HEAD-2.
+          05 FILLER            PIC X(10) VALUE "SECTION: ".
+          05 H2-SECTION-ID     PIC X(04).
+
+       01 WS-DETAIL-LINE.
+          05 FILLER            PIC X(10) VALUE "  ROLL NO ".
+          05 D-ROLL-NO         PIC X(03).
+          05 FILLER            PIC X(04) VALUE "    ".
+          05 D-NAME            PIC X(10).
+
+       01 WS-TRAILER-LINE.
+          05 FILLER            PIC X(10) VALUE "  STUDENT ".
+          05 FILLER            PIC X(10) VALUE "COUNT FOR ".
+          05 T-SECTION-ID      PIC X(04).
+          05 FILLER            PIC X(03) VALUE ": ".
+          05 T-COUNT           PIC ZZZ9.
+
+       01 WS-GRAND-TOTAL-LINE.
+          05 FILLER            PIC X(22) VALUE
+             "GRAND TOTAL STUDENTS: ".
+          05 G-COUNT           PIC ZZZ9.
+          05 FILLER            PIC X(12) VALUE
+             " IN SECTIONS".
+          05 G-SECTION-COUNT   PIC ZZ9.
       *-----------------------------------------------------------------
        PROCEDURE DIVISION.
-      * Initialize subscript to 1.
-         MOVE 1             TO WS-SUB.
-         MOVE "001FREDDY"  TO WS-STUDENT (WS-SUB).
+       MAIN-LOGIC.
+           PERFORM START-RUN-LOG.
+           PERFORM LOAD-INSTALL-CONTROL.
+           IF WS-RUN-OK
+               PERFORM LOAD-ROSTER
+           END-IF.
+           IF WS-RUN-OK
+               PERFORM BUILD-SECTION-LIST
+               PERFORM PRINT-CLASS-LIST-REPORT
+           END-IF.
+           PERFORM END-RUN-LOG.
+           STOP RUN.
 
-      * Increment subscript by 1.
-         COMPUTE WS-SUB = WS-SUB + 1.
-         MOVE "002JOHNNNNNNY"  TO WS-STUDENT (WS-SUB).
+       START-RUN-LOG.
+           MOVE FUNCTION CURRENT-DATE TO WS-RUNLOG-START-TS.
 
-      * Display full table using PERFORM.
-         PERFORM VARYING WS-SUB FROM 1 BY 1 UNTIL WS-SUB > 2
-            DISPLAY "Student: " WS-SUB " - " WS-STUDENT(WS-SUB)
-         END-PERFORM.
+       END-RUN-LOG.
+           OPEN EXTEND RUN-LOG.
+           IF WS-RUNLOG-FS = "05" OR WS-RUNLOG-FS = "35"
+               OPEN OUTPUT RUN-LOG
+           END-IF.
+           MOVE "ARRAYSUB"          TO RL-PROGRAM-ID.
+           MOVE WS-RUNLOG-START-TS  TO RL-START-TS.
+           MOVE FUNCTION CURRENT-DATE TO RL-END-TS.
+           MOVE WS-STUDENT-COUNT    TO RL-RECORDS-PROCESSED.
+           MOVE WS-RUN-STATUS       TO RL-STATUS.
+           WRITE RUN-LOG-RECORD.
+           CLOSE RUN-LOG.
 
-         STOP RUN.
-      *-----------------------------------------------------------------
+      *    The OCCURS 0 TO 200 / 0 TO 50 bounds below are fixed at
+      *    compile time - INSTALL.CTL can only tighten the runtime
+      *    ceiling used to police table inserts, never raise it past
+      *    what was actually compiled in.
+       LOAD-INSTALL-CONTROL.
+           OPEN INPUT INSTALL-CTL.
+           IF WS-INSTALL-FS = "35"
+      *        No install-control file supplied - keep compiled default.
+               CONTINUE
+           ELSE IF WS-INSTALL-FS NOT = "00"
+               DISPLAY "ARRAY-SUBSCRIPT: CANNOT OPEN INSTALL-CTL, "
+                       "STATUS " WS-INSTALL-FS
+               MOVE "BADCTL" TO WS-RUN-STATUS
+           ELSE
+               READ INSTALL-CTL
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF IC-MAX-ROSTER < 1 OR IC-MAX-ROSTER > 200
+                           DISPLAY "ARRAY-SUBSCRIPT: INSTALL.CTL "
+                               "MAX-ROSTER OUT OF RANGE (1-200): "
+                               IC-MAX-ROSTER
+                           MOVE "BADCTL" TO WS-RUN-STATUS
+                       ELSE
+                           MOVE IC-MAX-ROSTER TO WS-MAX-ROSTER
+                       END-IF
+                       IF IC-MAX-SECTIONS < 1 OR IC-MAX-SECTIONS > 50
+                           DISPLAY "ARRAY-SUBSCRIPT: INSTALL.CTL "
+                               "MAX-SECTIONS OUT OF RANGE (1-50): "
+                               IC-MAX-SECTIONS
+                           MOVE "BADCTL" TO WS-RUN-STATUS
+                       ELSE
+                           MOVE IC-MAX-SECTIONS TO WS-MAX-SECTIONS
+                       END-IF
+                       IF IC-RPT-PAGE-LINES < 1
+                          OR IC-RPT-PAGE-LINES > 99
+                           DISPLAY "ARRAY-SUBSCRIPT: INSTALL.CTL "
+                               "RPT-PAGE-LINES OUT OF RANGE (1-99): "
+                               IC-RPT-PAGE-LINES
+                           MOVE "BADCTL" TO WS-RUN-STATUS
+                       ELSE
+                           MOVE IC-RPT-PAGE-LINES TO WS-MAX-LINES
+                       END-IF
+               END-READ
+               CLOSE INSTALL-CTL
+           END-IF.
+
+       LOAD-ROSTER.
+           MOVE 0 TO WS-STUDENT-COUNT.
+           OPEN INPUT STUDENT-MASTER.
+           IF WS-STUDENT-FS = "35"
+      *        Roster file has not been created yet - empty class.
+               CONTINUE
+           ELSE IF WS-STUDENT-FS NOT = "00"
+               DISPLAY "ARRAY-SUBSCRIPT: BAD OPEN STATUS " WS-STUDENT-FS
+               MOVE "ABEND" TO WS-RUN-STATUS
+           ELSE
+               PERFORM READ-ROSTER-LOOP
+               CLOSE STUDENT-MASTER
+           END-IF.
+
+       READ-ROSTER-LOOP.
+           MOVE "N" TO WS-EOF-SW.
+           PERFORM UNTIL WS-EOF
+               READ STUDENT-MASTER NEXT RECORD
+                   AT END
+                       MOVE "Y" TO WS-EOF-SW
+                   NOT AT END
+                       PERFORM ADD-STUDENT-TO-TABLE
+               END-READ
+           END-PERFORM.
+
+       ADD-STUDENT-TO-TABLE.
+           IF WS-STUDENT-COUNT < WS-MAX-ROSTER
+               ADD 1 TO WS-STUDENT-COUNT
+               MOVE SM-ROLL-NO    TO WS-ROLL-NO(WS-STUDENT-COUNT)
+               MOVE SM-SECTION-ID TO WS-SECTION-ID(WS-STUDENT-COUNT)
+               MOVE SM-NAME       TO WS-NAME(WS-STUDENT-COUNT)
+           ELSE
+               DISPLAY "ARRAY-SUBSCRIPT: ROSTER TABLE FULL"
+               MOVE "Y" TO WS-EOF-SW
+           END-IF.
+
+      *    Reduce the roster to one entry per distinct section, with a
+      *    running headcount, regardless of the order records were
+      *    read from STUDENT-MASTER.
+       BUILD-SECTION-LIST.
+           MOVE 0 TO WS-SECTION-COUNT.
+           PERFORM VARYING WS-SUB FROM 1 BY 1
+                   UNTIL WS-SUB > WS-STUDENT-COUNT
+               PERFORM FIND-OR-ADD-SECTION
+           END-PERFORM.
 
+       FIND-OR-ADD-SECTION.
+           MOVE "N" TO WS-FOUND-SW.
+           PERFORM VARYING WS-SEC-IDX FROM 1 BY 1
+                   UNTIL WS-SEC-IDX > WS-SECTION-COUNT
+               IF WS-SECT-ID(WS-SEC-IDX) = WS-SECTION-ID(WS-SUB)
+                   ADD 1 TO WS-SECT-STU-COUNT(WS-SEC-IDX)
+                   MOVE "Y" TO WS-FOUND-SW
+               END-IF
+           END-PERFORM.
+           IF NOT WS-FOUND
+               IF WS-SECTION-COUNT < WS-MAX-SECTIONS
+                   ADD 1 TO WS-SECTION-COUNT
+                   MOVE WS-SECTION-ID(WS-SUB)
+                       TO WS-SECT-ID(WS-SECTION-COUNT)
+                   MOVE 1 TO WS-SECT-STU-COUNT(WS-SECTION-COUNT)
+               ELSE
+                   DISPLAY "ARRAY-SUBSCRIPT: SECTION TABLE FULL"
+               END-IF
+           END-IF.
 
+       PRINT-CLASS-LIST-REPORT.
+           PERFORM GET-RUN-DATE.
+           OPEN OUTPUT CLASS-LIST-RPT.
+           MOVE 99 TO WS-LINE-COUNT.
+           MOVE 0 TO WS-PAGE-NO.
+           PERFORM VARYING WS-SEC-IDX FROM 1 BY 1
+                   UNTIL WS-SEC-IDX > WS-SECTION-COUNT
+               PERFORM PRINT-ONE-SECTION
+           END-PERFORM.
+           PERFORM PRINT-GRAND-TOTAL.
+           CLOSE CLASS-LIST-RPT.
+
+       PRINT-GRAND-TOTAL.
+           IF WS-LINE-COUNT + 2 > WS-MAX-LINES
+               PERFORM WRITE-PAGE-HEADING
+           END-IF.
+           WRITE RPT-LINE FROM SPACES.
+           MOVE WS-STUDENT-COUNT TO G-COUNT.
+           MOVE WS-SECTION-COUNT TO G-SECTION-COUNT.
+           WRITE RPT-LINE FROM WS-GRAND-TOTAL-LINE.
+
+       PRINT-ONE-SECTION.
+           IF WS-LINE-COUNT + 3 > WS-MAX-LINES
+               PERFORM WRITE-PAGE-HEADING
+           END-IF.
+           MOVE SPACES TO WS-HEAD-2.
+           MOVE WS-SECT-ID(WS-SEC-IDX) TO H2-SECTION-ID.
+           WRITE RPT-LINE FROM WS-HEAD-2.
+           ADD 1 TO WS-LINE-COUNT.
+           PERFORM VARYING WS-SUB FROM 1 BY 1
+                   UNTIL WS-SUB > WS-STUDENT-COUNT
+               IF WS-SECTION-ID(WS-SUB) = WS-SECT-ID(WS-SEC-IDX)
+                   PERFORM PRINT-STUDENT-LINE
+               END-IF
+           END-PERFORM.
+           MOVE SPACES TO WS-TRAILER-LINE.
+           MOVE WS-SECT-ID(WS-SEC-IDX)        TO T-SECTION-ID.
+           MOVE WS-SECT-STU-COUNT(WS-SEC-IDX) TO T-COUNT.
+           WRITE RPT-LINE FROM WS-TRAILER-LINE.
+           WRITE RPT-LINE FROM SPACES.
+           ADD 2 TO WS-LINE-COUNT.
+
+       PRINT-STUDENT-LINE.
+           IF WS-LINE-COUNT + 1 > WS-MAX-LINES
+               PERFORM WRITE-PAGE-HEADING
+               MOVE WS-SECT-ID(WS-SEC-IDX) TO H2-SECTION-ID
+               WRITE RPT-LINE FROM WS-HEAD-2
+               ADD 1 TO WS-LINE-COUNT
+           END-IF.
+           MOVE SPACES TO WS-DETAIL-LINE.
+           MOVE WS-ROLL-NO(WS-SUB) TO D-ROLL-NO.
+           MOVE WS-NAME(WS-SUB)    TO D-NAME.
+           WRITE RPT-LINE FROM WS-DETAIL-LINE.
+           ADD 1 TO WS-LINE-COUNT.
+
+       WRITE-PAGE-HEADING.
+           ADD 1 TO WS-PAGE-NO.
+           MOVE SPACES TO WS-HEAD-1.
+           MOVE "CLASS LIST REPORT"    TO WS-HEAD-1(1:20).
+           MOVE "RUN DATE: "           TO WS-HEAD-1(21:10).
+           MOVE WS-RUN-DATE-DISPLAY    TO H1-RUN-DATE.
+           MOVE "  PAGE "              TO WS-HEAD-1(41:7).
+           MOVE WS-PAGE-NO             TO H1-PAGE-NO.
+           IF WS-PAGE-NO > 1
+               WRITE RPT-LINE FROM SPACES
+           END-IF.
+           WRITE RPT-LINE FROM WS-HEAD-1.
+           WRITE RPT-LINE FROM SPACES.
+           MOVE 2 TO WS-LINE-COUNT.
+
+       GET-RUN-DATE.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-RUN-DATE-FLD.
+           STRING WS-RUN-MM "/" WS-RUN-DD "/" WS-RUN-CC WS-RUN-YY
+               DELIMITED BY SIZE INTO WS-RUN-DATE-DISPLAY.
+      *-----------------------------------------------------------------
