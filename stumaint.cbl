@@ -0,0 +1,211 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STUMAINT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT-MASTER ASSIGN TO "data/STUDENT.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SM-ROLL-NO
+               FILE STATUS IS WS-MASTER-FS.
+           SELECT TRANS-FILE ASSIGN TO "data/TRANS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANS-FS.
+           SELECT JOURNAL-FILE ASSIGN TO "data/STUDENT.JNL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-JOURNAL-FS.
+           SELECT RUN-LOG ASSIGN TO "data/RUN.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RUNLOG-FS.
+
+       DATA DIVISION.
+      *-----------------------------------------------------------------
+       FILE SECTION.
+       FD  STUDENT-MASTER.
+           COPY "student.cpy".
+
+       FD  TRANS-FILE.
+           COPY "trans.cpy".
+
+       FD  JOURNAL-FILE.
+           COPY "journal.cpy".
+
+       FD  RUN-LOG.
+           COPY "runlog.cpy".
+
+       WORKING-STORAGE SECTION.
+       01 WS-MASTER-FS        PIC X(02).
+       01 WS-TRANS-FS         PIC X(02).
+       01 WS-JOURNAL-FS       PIC X(02).
+       01 WS-RUNLOG-FS        PIC X(02).
+       01 WS-RUNLOG-START-TS  PIC X(21).
+       01 WS-RUN-STATUS       PIC X(08) VALUE "SUCCESS".
+          88 WS-RUN-OK                  VALUE "SUCCESS".
+       01 WS-EOF-SW           PIC X(01) VALUE 'N'.
+          88 WS-EOF                     VALUE 'Y'.
+
+       01 WS-COUNTS.
+          05 WS-ADDS-OK       PIC 9(05) VALUE 0.
+          05 WS-CHANGES-OK    PIC 9(05) VALUE 0.
+          05 WS-DELETES-OK    PIC 9(05) VALUE 0.
+          05 WS-REJECTS       PIC 9(05) VALUE 0.
+
+       01 WS-REJECT-REASON    PIC X(30).
+
+       01 WS-JNL-OLD-SECTION  PIC X(04).
+       01 WS-JNL-OLD-NAME     PIC X(10).
+       01 WS-JNL-NEW-SECTION  PIC X(04).
+       01 WS-JNL-NEW-NAME     PIC X(10).
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           PERFORM START-RUN-LOG.
+           PERFORM OPEN-FILES.
+           PERFORM UNTIL WS-EOF
+               READ TRANS-FILE
+                   AT END
+                       MOVE "Y" TO WS-EOF-SW
+                   NOT AT END
+                       PERFORM APPLY-TRANSACTION
+               END-READ
+           END-PERFORM.
+           CLOSE STUDENT-MASTER TRANS-FILE JOURNAL-FILE.
+           DISPLAY "STUMAINT ADDS " WS-ADDS-OK
+                   " CHANGES " WS-CHANGES-OK.
+           DISPLAY "STUMAINT DELETES " WS-DELETES-OK
+                   " REJECTS " WS-REJECTS.
+           PERFORM END-RUN-LOG.
+           STOP RUN.
+
+       START-RUN-LOG.
+           MOVE FUNCTION CURRENT-DATE TO WS-RUNLOG-START-TS.
+
+       END-RUN-LOG.
+           OPEN EXTEND RUN-LOG.
+           IF WS-RUNLOG-FS = "05" OR WS-RUNLOG-FS = "35"
+               OPEN OUTPUT RUN-LOG
+           END-IF.
+           MOVE "STUMAINT"         TO RL-PROGRAM-ID.
+           MOVE WS-RUNLOG-START-TS TO RL-START-TS.
+           MOVE FUNCTION CURRENT-DATE TO RL-END-TS.
+           COMPUTE RL-RECORDS-PROCESSED =
+               WS-ADDS-OK + WS-CHANGES-OK + WS-DELETES-OK + WS-REJECTS.
+           MOVE WS-RUN-STATUS      TO RL-STATUS.
+           WRITE RUN-LOG-RECORD.
+           CLOSE RUN-LOG.
+
+       OPEN-FILES.
+      *    Create the roster file on its very first use.
+           OPEN I-O STUDENT-MASTER.
+           IF WS-MASTER-FS = "35"
+               OPEN OUTPUT STUDENT-MASTER
+               CLOSE STUDENT-MASTER
+               OPEN I-O STUDENT-MASTER
+           END-IF.
+           IF WS-MASTER-FS NOT = "00"
+               DISPLAY "STUMAINT: CANNOT OPEN STUDENT-MASTER, STATUS "
+                       WS-MASTER-FS
+               MOVE "Y" TO WS-EOF-SW
+               MOVE "ABEND" TO WS-RUN-STATUS
+           END-IF.
+           OPEN INPUT TRANS-FILE.
+           IF WS-TRANS-FS = "35"
+      *        No transaction file for this run - nothing to do.
+               MOVE "Y" TO WS-EOF-SW
+           ELSE IF WS-TRANS-FS NOT = "00"
+               DISPLAY "STUMAINT: CANNOT OPEN TRANS-FILE, STATUS "
+                       WS-TRANS-FS
+               MOVE "Y" TO WS-EOF-SW
+               MOVE "ABEND" TO WS-RUN-STATUS
+           END-IF.
+           OPEN EXTEND JOURNAL-FILE.
+           IF WS-JOURNAL-FS = "05" OR WS-JOURNAL-FS = "35"
+               OPEN OUTPUT JOURNAL-FILE
+           END-IF.
+
+       APPLY-TRANSACTION.
+           MOVE SPACES TO WS-REJECT-REASON.
+           MOVE SPACES TO WS-JNL-OLD-SECTION WS-JNL-OLD-NAME.
+           MOVE SPACES TO WS-JNL-NEW-SECTION WS-JNL-NEW-NAME.
+           IF TR-ROLL-NO NOT NUMERIC
+               MOVE "MALFORMED ROLL NUMBER" TO WS-REJECT-REASON
+           ELSE
+               EVALUATE TR-TRANS-CODE
+                   WHEN "A"
+                       PERFORM ADD-STUDENT
+                   WHEN "C"
+                       PERFORM CHANGE-STUDENT
+                   WHEN "D"
+                       PERFORM DELETE-STUDENT
+                   WHEN OTHER
+                       MOVE "UNKNOWN TRANSACTION CODE"
+                           TO WS-REJECT-REASON
+               END-EVALUATE
+           END-IF.
+           IF WS-REJECT-REASON NOT = SPACES
+               ADD 1 TO WS-REJECTS
+               DISPLAY "STUMAINT REJECTED " TR-ROLL-NO ": "
+                       WS-REJECT-REASON
+           END-IF.
+           PERFORM WRITE-JOURNAL-ENTRY.
+
+       ADD-STUDENT.
+           MOVE TR-ROLL-NO TO SM-ROLL-NO.
+           READ STUDENT-MASTER
+               INVALID KEY
+                   MOVE TR-ROLL-NO    TO SM-ROLL-NO
+                   MOVE TR-SECTION-ID TO SM-SECTION-ID
+                   MOVE TR-NAME       TO SM-NAME
+                   WRITE STUDENT-RECORD
+                   ADD 1 TO WS-ADDS-OK
+                   MOVE TR-SECTION-ID TO WS-JNL-NEW-SECTION
+                   MOVE TR-NAME       TO WS-JNL-NEW-NAME
+               NOT INVALID KEY
+                   MOVE "DUPLICATE ROLL NUMBER" TO WS-REJECT-REASON
+           END-READ.
+
+       CHANGE-STUDENT.
+           MOVE TR-ROLL-NO TO SM-ROLL-NO.
+           READ STUDENT-MASTER
+               INVALID KEY
+                   MOVE "ROLL NUMBER NOT ON FILE" TO WS-REJECT-REASON
+               NOT INVALID KEY
+                   MOVE SM-SECTION-ID TO WS-JNL-OLD-SECTION
+                   MOVE SM-NAME       TO WS-JNL-OLD-NAME
+                   MOVE TR-SECTION-ID TO SM-SECTION-ID
+                   MOVE TR-NAME       TO SM-NAME
+                   REWRITE STUDENT-RECORD
+                   ADD 1 TO WS-CHANGES-OK
+                   MOVE TR-SECTION-ID TO WS-JNL-NEW-SECTION
+                   MOVE TR-NAME       TO WS-JNL-NEW-NAME
+           END-READ.
+
+       DELETE-STUDENT.
+           MOVE TR-ROLL-NO TO SM-ROLL-NO.
+           READ STUDENT-MASTER
+               INVALID KEY
+                   MOVE "ROLL NUMBER NOT ON FILE" TO WS-REJECT-REASON
+               NOT INVALID KEY
+                   MOVE SM-SECTION-ID TO WS-JNL-OLD-SECTION
+                   MOVE SM-NAME       TO WS-JNL-OLD-NAME
+                   DELETE STUDENT-MASTER RECORD
+                   ADD 1 TO WS-DELETES-OK
+           END-READ.
+
+       WRITE-JOURNAL-ENTRY.
+           MOVE FUNCTION CURRENT-DATE TO JR-TIMESTAMP.
+           MOVE TR-TRANS-CODE      TO JR-TRANS-CODE.
+           MOVE TR-ROLL-NO         TO JR-ROLL-NO.
+           MOVE WS-JNL-OLD-SECTION TO JR-OLD-SECTION-ID.
+           MOVE WS-JNL-OLD-NAME    TO JR-OLD-NAME.
+           MOVE WS-JNL-NEW-SECTION TO JR-NEW-SECTION-ID.
+           MOVE WS-JNL-NEW-NAME    TO JR-NEW-NAME.
+           MOVE WS-REJECT-REASON   TO JR-REASON.
+           IF WS-REJECT-REASON = SPACES
+               MOVE "APPLIED"  TO JR-STATUS
+           ELSE
+               MOVE "REJECTED" TO JR-STATUS
+           END-IF.
+           WRITE JOURNAL-RECORD.
+      *-----------------------------------------------------------------
